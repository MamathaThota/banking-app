@@ -0,0 +1,294 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. BATCH-POST.
+000300 AUTHOR. R-HAVILAND.
+000400 INSTALLATION. RETAIL-BANKING-SYSTEMS.
+000500 DATE-WRITTEN. 2026-08-08.
+000600 DATE-COMPILED.
+000700*----------------------------------------------------------------
+000800* MODIFICATION HISTORY
+000900*----------------------------------------------------------------
+001000* 2026-08-08  RH   Original batch transaction poster. Reads a
+001100*                  pre-built batch of deposits/withdrawals (ATM
+001200*                  settlement, payroll, etc.) and posts each one
+001300*                  through the same account-update and journal
+001400*                  logic DEPOSIT/WITHDRAW use online. Writes a
+001500*                  checkpoint record every WS-CHECKPOINT-INTERVAL
+001600*                  records so an abended run can restart instead
+001700*                  of reprocessing or skipping transactions.
+001800*----------------------------------------------------------------
+001900
+002000 ENVIRONMENT DIVISION.
+002100 CONFIGURATION SECTION.
+002200 SOURCE-COMPUTER. IBM-370.
+002300 OBJECT-COMPUTER. IBM-370.
+002400
+002500 INPUT-OUTPUT SECTION.
+002600 FILE-CONTROL.
+002700     SELECT BATCH-TRAN-IN ASSIGN TO BATCHIN
+002800         ORGANIZATION IS SEQUENTIAL
+002900         FILE STATUS IS WS-BATCH-FILE-STATUS.
+003000
+003100     SELECT ACCOUNT-MASTER ASSIGN TO ACCTMSTR
+003200         ORGANIZATION IS INDEXED
+003300         ACCESS MODE IS DYNAMIC
+003400         RECORD KEY IS ACCT-NUMBER
+003500         FILE STATUS IS WS-ACCT-FILE-STATUS.
+003600
+003700     SELECT TRANSACTION-LOG ASSIGN TO TRANLOG
+003800         ORGANIZATION IS SEQUENTIAL
+003900         FILE STATUS IS WS-TRAN-FILE-STATUS.
+004000
+004100     SELECT CHECKPOINT-FILE ASSIGN TO CHKPOINT
+004200         ORGANIZATION IS SEQUENTIAL
+004300         FILE STATUS IS WS-CHKPT-FILE-STATUS.
+004400
+004500 DATA DIVISION.
+004600 FILE SECTION.
+004700 FD  BATCH-TRAN-IN
+004800     LABEL RECORDS ARE STANDARD.
+004900 COPY BTRANREC.
+005000
+005100 FD  ACCOUNT-MASTER
+005200     LABEL RECORDS ARE STANDARD.
+005300 COPY ACCTREC.
+005400
+005500 FD  TRANSACTION-LOG
+005600     LABEL RECORDS ARE STANDARD.
+005700 COPY TRANREC.
+005800
+005900 FD  CHECKPOINT-FILE
+006000     LABEL RECORDS ARE STANDARD.
+006100 COPY CHKPREC.
+006200
+006300 WORKING-STORAGE SECTION.
+006400 01  WS-BATCH-FILE-STATUS    PIC X(02)  VALUE '00'.
+006500     88  WS-BATCH-OK                    VALUE '00'.
+006600 01  WS-ACCT-FILE-STATUS     PIC X(02)  VALUE '00'.
+006700     88  WS-ACCT-OK                     VALUE '00'.
+006800 01  WS-TRAN-FILE-STATUS     PIC X(02)  VALUE '00'.
+006900     88  WS-TRAN-OK                     VALUE '00'.
+007000     88  WS-TRAN-NOT-FOUND              VALUE '35'.
+007100 01  WS-CHKPT-FILE-STATUS    PIC X(02)  VALUE '00'.
+007200     88  WS-CHKPT-OK                    VALUE '00'.
+007300     88  WS-CHKPT-NOT-FOUND             VALUE '35'.
+007400
+007500 01  WS-SWITCHES.
+007600     05  WS-BATCH-EOF-SW     PIC X(01)  VALUE 'N'.
+007700         88  WS-BATCH-EOF               VALUE 'Y'.
+007800     05  WS-ACCT-FOUND-SW    PIC X(01)  VALUE 'N'.
+007900         88  WS-ACCT-FOUND              VALUE 'Y'.
+008000
+008100 01  WS-CHECKPOINT-INTERVAL      PIC 9(05)    VALUE 50.
+008200 01  WS-SEQUENCE-NUMBER          PIC 9(09)    VALUE 0.
+008300 01  WS-RESTART-FROM-SEQUENCE    PIC 9(09)    VALUE 0.
+008400
+008500 01  WS-TRAN-COUNT-PROCESSED     PIC 9(09) COMP VALUE 0.
+008600 01  WS-TRAN-COUNT-REJECTED      PIC 9(09) COMP VALUE 0.
+008700
+008800 01  WS-CURRENT-DATE             PIC 9(08).
+008900 01  WS-CURRENT-TIME             PIC 9(08).
+009000
+009100 01  WS-AVAILABLE-FUNDS          PIC S9(9)V99 VALUE 0.
+009150 01  WS-CHECKPOINT-QUOTIENT      PIC 9(09)    VALUE 0.
+009160 01  WS-CHECKPOINT-REMAINDER     PIC 9(09)    VALUE 0.
+009200
+009300 PROCEDURE DIVISION.
+009400 0000-MAINLINE.
+009500     PERFORM 1000-INITIALIZE THRU 1000-EXIT
+009600     PERFORM 1500-SKIP-COMPLETED THRU 1500-EXIT
+009700     PERFORM UNTIL WS-BATCH-EOF
+009800         PERFORM 2000-PROCESS-NEXT-TRANSACTION THRU 2000-EXIT
+009900     END-PERFORM
+010000     PERFORM 9999-END-OF-JOB THRU 9999-EXIT.
+010100 0000-EXIT.
+010200     EXIT.
+010300
+010400 1000-INITIALIZE.
+010500     OPEN INPUT BATCH-TRAN-IN
+010600     IF NOT WS-BATCH-OK
+010700         DISPLAY "Unable to open batch input, status "
+010800             WS-BATCH-FILE-STATUS
+010900         STOP RUN
+011000     END-IF
+011100
+011200     OPEN I-O ACCOUNT-MASTER
+011300     IF NOT WS-ACCT-OK
+011400         DISPLAY "Unable to open account master, status "
+011500             WS-ACCT-FILE-STATUS
+011600         STOP RUN
+011700     END-IF
+011800
+011900     OPEN EXTEND TRANSACTION-LOG
+012000     IF WS-TRAN-NOT-FOUND
+012100         OPEN OUTPUT TRANSACTION-LOG
+012200         CLOSE TRANSACTION-LOG
+012300         OPEN EXTEND TRANSACTION-LOG
+012400     END-IF
+012500     IF NOT WS-TRAN-OK
+012600         DISPLAY "Unable to open transaction log, status "
+012700             WS-TRAN-FILE-STATUS
+012800         STOP RUN
+012900     END-IF
+013000
+013100     ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD
+013200     ACCEPT WS-CURRENT-TIME FROM TIME
+013300
+013400     OPEN INPUT CHECKPOINT-FILE
+013500     IF WS-CHKPT-OK
+013600         READ CHECKPOINT-FILE
+013700             AT END
+013800                 MOVE 0 TO WS-RESTART-FROM-SEQUENCE
+013900             NOT AT END
+014000                 MOVE CK-LAST-SEQUENCE-DONE
+014100                     TO WS-RESTART-FROM-SEQUENCE
+014200                 DISPLAY "Restarting after sequence "
+014300                     WS-RESTART-FROM-SEQUENCE
+014400         END-READ
+015300         CLOSE CHECKPOINT-FILE
+015400     ELSE
+015500         MOVE 0 TO WS-RESTART-FROM-SEQUENCE
+015600     END-IF.
+015700 1000-EXIT.
+015800     EXIT.
+015900
+016000 1500-SKIP-COMPLETED.
+016100     PERFORM UNTIL WS-SEQUENCE-NUMBER NOT LESS THAN
+016200             WS-RESTART-FROM-SEQUENCE
+016300         READ BATCH-TRAN-IN NEXT RECORD
+016400             AT END
+016500                 SET WS-BATCH-EOF TO TRUE
+016600                 MOVE WS-RESTART-FROM-SEQUENCE
+016700                     TO WS-SEQUENCE-NUMBER
+016800         END-READ
+016900         IF NOT WS-BATCH-EOF
+017000             ADD 1 TO WS-SEQUENCE-NUMBER
+017100         END-IF
+017200     END-PERFORM.
+017300 1500-EXIT.
+017400     EXIT.
+017500
+017600 2000-PROCESS-NEXT-TRANSACTION.
+017700     READ BATCH-TRAN-IN NEXT RECORD
+017800         AT END
+017900             SET WS-BATCH-EOF TO TRUE
+018000     END-READ
+018100     IF NOT WS-BATCH-EOF
+018200         ADD 1 TO WS-SEQUENCE-NUMBER
+018300         PERFORM 2100-POST-ONE-TRANSACTION THRU 2100-EXIT
+018400         DIVIDE WS-SEQUENCE-NUMBER BY WS-CHECKPOINT-INTERVAL
+018410             GIVING WS-CHECKPOINT-QUOTIENT
+018420             REMAINDER WS-CHECKPOINT-REMAINDER
+018430         IF WS-CHECKPOINT-REMAINDER = 0
+018800             PERFORM 3000-WRITE-CHECKPOINT THRU 3000-EXIT
+018900         END-IF
+019000     END-IF.
+019100 2000-EXIT.
+019200     EXIT.
+019300
+019400 2100-POST-ONE-TRANSACTION.
+019500     IF BT-AMOUNT NOT > 0
+019600         DISPLAY "Rejected seq " WS-SEQUENCE-NUMBER
+019700             ": non-positive amount"
+019800         ADD 1 TO WS-TRAN-COUNT-REJECTED
+019900     ELSE
+020000         MOVE BT-ACCOUNT-NUMBER TO ACCT-NUMBER
+021000         READ ACCOUNT-MASTER
+022000             INVALID KEY
+023000                 DISPLAY "Rejected seq " WS-SEQUENCE-NUMBER
+024000                     ": account " BT-ACCOUNT-NUMBER
+025000                     " not on file"
+026000                 ADD 1 TO WS-TRAN-COUNT-REJECTED
+027000             NOT INVALID KEY
+028000                 PERFORM 2200-APPLY-TRANSACTION THRU 2200-EXIT
+029000         END-READ
+030000     END-IF.
+030100 2100-EXIT.
+030200     EXIT.
+031000
+032000 2200-APPLY-TRANSACTION.
+033000     EVALUATE TRUE
+034000         WHEN BT-IS-DEPOSIT
+035000             ADD BT-AMOUNT TO ACCT-BALANCE
+036000             REWRITE ACCOUNT-MASTER-RECORD
+036100             IF NOT WS-ACCT-OK
+036200                 DISPLAY "Warning: balance rewrite "
+036250                     "failed, status " WS-ACCT-FILE-STATUS
+036400             END-IF
+037000             MOVE "DEPOSIT" TO TL-TRAN-TYPE
+038000             PERFORM 4000-WRITE-JOURNAL THRU 4000-EXIT
+039000             ADD 1 TO WS-TRAN-COUNT-PROCESSED
+040000         WHEN BT-IS-WITHDRAWAL
+041000             COMPUTE WS-AVAILABLE-FUNDS =
+042000                 ACCT-BALANCE + ACCT-OVERDRAFT-LIMIT
+043000             IF BT-AMOUNT > WS-AVAILABLE-FUNDS
+044000                 DISPLAY "Rejected seq " WS-SEQUENCE-NUMBER
+045000                     ": insufficient funds for account "
+046000                     BT-ACCOUNT-NUMBER
+047000                 ADD 1 TO WS-TRAN-COUNT-REJECTED
+048000             ELSE
+049000                 SUBTRACT BT-AMOUNT FROM ACCT-BALANCE
+050000                 REWRITE ACCOUNT-MASTER-RECORD
+050100                 IF NOT WS-ACCT-OK
+050200                     DISPLAY "Warning: balance rewrite failed, "
+050300                         "status " WS-ACCT-FILE-STATUS
+050400                 END-IF
+051000                 MOVE "WITHDRAWAL" TO TL-TRAN-TYPE
+052000                 PERFORM 4000-WRITE-JOURNAL THRU 4000-EXIT
+053000                 ADD 1 TO WS-TRAN-COUNT-PROCESSED
+054000             END-IF
+055000         WHEN OTHER
+056000             DISPLAY "Rejected seq " WS-SEQUENCE-NUMBER
+057000                 ": unrecognized transaction type "
+058000                 BT-TRAN-TYPE
+059000             ADD 1 TO WS-TRAN-COUNT-REJECTED
+060000     END-EVALUATE.
+061000 2200-EXIT.
+062000     EXIT.
+063000
+064000 3000-WRITE-CHECKPOINT.
+065000     OPEN OUTPUT CHECKPOINT-FILE
+065100     IF NOT WS-CHKPT-OK
+065200         DISPLAY "Warning: checkpoint open failed, status "
+065300             WS-CHKPT-FILE-STATUS
+065400     END-IF
+066000     MOVE WS-SEQUENCE-NUMBER TO CK-LAST-SEQUENCE-DONE
+067000     SET CK-IN-PROGRESS TO TRUE
+068000     WRITE BATCH-CHECKPOINT-RECORD
+068100     IF NOT WS-CHKPT-OK
+068200         DISPLAY "Warning: checkpoint write failed, status "
+068300             WS-CHKPT-FILE-STATUS
+068400     END-IF
+069000     CLOSE CHECKPOINT-FILE.
+070000 3000-EXIT.
+071000     EXIT.
+072000
+073000 4000-WRITE-JOURNAL.
+074000     MOVE ACCT-NUMBER       TO TL-ACCOUNT-NUMBER
+075000     MOVE WS-CURRENT-DATE   TO TL-TRAN-DATE
+076000     MOVE WS-CURRENT-TIME   TO TL-TRAN-TIME
+077000     MOVE BT-AMOUNT         TO TL-AMOUNT
+078000     MOVE ACCT-BALANCE      TO TL-RESULT-BALANCE
+079000     WRITE TRANSACTION-LOG-RECORD
+080000     IF NOT WS-TRAN-OK
+081000         DISPLAY "Warning: journal write failed, status "
+082000             WS-TRAN-FILE-STATUS
+083000     END-IF.
+084000 4000-EXIT.
+085000     EXIT.
+086000
+087000 9999-END-OF-JOB.
+087100     OPEN OUTPUT CHECKPOINT-FILE
+087150     IF NOT WS-CHKPT-OK
+087160         DISPLAY "Warning: checkpoint reset failed, status "
+087170             WS-CHKPT-FILE-STATUS
+087180     END-IF
+087200     CLOSE CHECKPOINT-FILE
+093000     CLOSE BATCH-TRAN-IN
+094000     CLOSE ACCOUNT-MASTER
+095000     CLOSE TRANSACTION-LOG
+096000     DISPLAY "Batch posting complete. Processed: "
+097000         WS-TRAN-COUNT-PROCESSED
+098000     DISPLAY "Rejected: " WS-TRAN-COUNT-REJECTED
+098500     STOP RUN.
+099000 9999-EXIT.
+099100     EXIT.
