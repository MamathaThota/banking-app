@@ -0,0 +1,23 @@
+      *================================================================
+      *  ACCTREC.CPY
+      *  ACCOUNT-MASTER-RECORD  -  record layout for the ACCOUNT-MASTER
+      *  indexed file.  Keyed by ACCT-NUMBER.  Shared by every program
+      *  that opens ACCOUNT-MASTER (online teller, batch posting,
+      *  interest accrual, reconciliation, statements, GL extract).
+      *================================================================
+       01  ACCOUNT-MASTER-RECORD.
+           05  ACCT-NUMBER             PIC 9(10).
+           05  ACCT-NAME               PIC X(30).
+           05  ACCT-STATUS             PIC X(01).
+               88  ACCT-ACTIVE                   VALUE 'A'.
+               88  ACCT-CLOSED                   VALUE 'C'.
+               88  ACCT-FROZEN                   VALUE 'F'.
+           05  ACCT-TYPE               PIC X(02).
+               88  ACCT-TYPE-SAVINGS             VALUE 'SV'.
+               88  ACCT-TYPE-CHECKING            VALUE 'CK'.
+           05  ACCT-BALANCE            PIC S9(9)V99   COMP-3.
+           05  ACCT-OVERDRAFT-LIMIT    PIC S9(9)V99   COMP-3.
+           05  ACCT-INTEREST-RATE      PIC S9(1)V9(4) COMP-3.
+           05  ACCT-GL-CODE            PIC X(06).
+           05  ACCT-LAST-INT-DATE     PIC 9(8).
+           05  FILLER                  PIC X(10).
