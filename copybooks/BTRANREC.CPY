@@ -0,0 +1,12 @@
+      *================================================================
+      *  BTRANREC.CPY
+      *  BATCH-TRAN-RECORD  -  one input transaction fed to the batch
+      *  poster (ATM settlement, payroll run, etc.).
+      *================================================================
+       01  BATCH-TRAN-RECORD.
+           05  BT-ACCOUNT-NUMBER       PIC 9(10).
+           05  BT-TRAN-TYPE            PIC X(10).
+               88  BT-IS-DEPOSIT                 VALUE 'DEPOSIT'.
+               88  BT-IS-WITHDRAWAL              VALUE 'WITHDRAWAL'.
+           05  BT-AMOUNT               PIC S9(9)V99.
+           05  FILLER                  PIC X(10).
