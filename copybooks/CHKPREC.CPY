@@ -0,0 +1,12 @@
+      *================================================================
+      *  CHKPREC.CPY
+      *  BATCH-CHECKPOINT-RECORD  -  restart point for BATCH-POST.
+      *  Rewritten after every WS-CHECKPOINT-INTERVAL input records so
+      *  a job that abends partway through can resume without
+      *  reprocessing or skipping transactions.
+      *================================================================
+       01  BATCH-CHECKPOINT-RECORD.
+           05  CK-LAST-SEQUENCE-DONE   PIC 9(09).
+           05  CK-STATUS               PIC X(10).
+               88  CK-IN-PROGRESS                VALUE 'IN-PROG'.
+           05  FILLER                  PIC X(10).
