@@ -0,0 +1,12 @@
+      *================================================================
+      *  GLEXTREC.CPY
+      *  GL-EXTRACT-RECORD  -  fixed-width feed picked up by the
+      *  general ledger system for downstream posting.
+      *================================================================
+       01  GL-EXTRACT-RECORD.
+           05  GL-ACCOUNT-NUMBER       PIC 9(10).
+           05  GL-CODE                 PIC X(06).
+           05  GL-TRAN-TYPE            PIC X(10).
+           05  GL-AMOUNT               PIC S9(9)V99.
+           05  GL-EFFECTIVE-DATE       PIC 9(08).
+           05  FILLER                  PIC X(10).
