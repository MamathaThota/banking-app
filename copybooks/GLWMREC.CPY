@@ -0,0 +1,10 @@
+      *================================================================
+      *  GLWMREC.CPY
+      *  GL-WATERMARK-RECORD  -  remembers how many TRANSACTION-LOG
+      *  records GL-EXTRACT has already turned into feed rows, so a
+      *  rerun picks up only what has been journaled since, instead of
+      *  re-extracting (and re-posting) the whole journal every time.
+      *================================================================
+       01  GL-WATERMARK-RECORD.
+           05  WM-RECORDS-EXTRACTED    PIC 9(09).
+           05  FILLER                  PIC X(10).
