@@ -0,0 +1,18 @@
+      *================================================================
+      *  TRANREC.CPY
+      *  TRANSACTION-LOG-RECORD  -  one posted transaction, appended to
+      *  the TRANSACTION-LOG journal.  Shared by every program that
+      *  writes or reads the journal (online teller, batch posting,
+      *  interest accrual, reconciliation, statements, GL extract).
+      *================================================================
+       01  TRANSACTION-LOG-RECORD.
+           05  TL-ACCOUNT-NUMBER       PIC 9(10).
+           05  TL-TRAN-DATE            PIC 9(8).
+           05  TL-TRAN-TIME            PIC 9(8).
+           05  TL-TRAN-TYPE            PIC X(10).
+               88  TL-IS-DEPOSIT                 VALUE 'DEPOSIT'.
+               88  TL-IS-WITHDRAWAL              VALUE 'WITHDRAWAL'.
+               88  TL-IS-INTEREST                VALUE 'INTEREST'.
+           05  TL-AMOUNT               PIC S9(9)V99  COMP-3.
+           05  TL-RESULT-BALANCE       PIC S9(9)V99  COMP-3.
+           05  FILLER                  PIC X(10).
