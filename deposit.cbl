@@ -1,58 +1,306 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. DepositWithdrawalSystem.
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. DepositWithdrawalSystem.
+000300 AUTHOR. R-HAVILAND.
+000400 INSTALLATION. RETAIL-BANKING-SYSTEMS.
+000500 DATE-WRITTEN. 2024-02-11.
+000600 DATE-COMPILED.
+000700*----------------------------------------------------------------
+000800* MODIFICATION HISTORY
+000900*----------------------------------------------------------------
+001000* 2024-02-11  RH   Original interactive deposit/withdrawal demo.
+001100* 2026-08-08  RH   Added ACCOUNT-MASTER indexed file so the
+001200*                  balance persists between runs instead of
+001300*                  resetting to zero in WORKING-STORAGE.
+001400* 2026-08-08  RH   Reworked into a numbered-paragraph mainline;
+001500*                  teller now keys an account number and can
+001600*                  service more than one account per session.
+001650* 2026-08-08  RH   Every posted deposit/withdrawal is now
+001660*                  journaled to TRANSACTION-LOG.
+001700*----------------------------------------------------------------
+001800
+001900 ENVIRONMENT DIVISION.
+002000 CONFIGURATION SECTION.
+002100 SOURCE-COMPUTER. IBM-370.
+002200 OBJECT-COMPUTER. IBM-370.
+002300
+002400 INPUT-OUTPUT SECTION.
+002500 FILE-CONTROL.
+002600     SELECT ACCOUNT-MASTER ASSIGN TO ACCTMSTR
+002700         ORGANIZATION IS INDEXED
+002800         ACCESS MODE IS DYNAMIC
+002900         RECORD KEY IS ACCT-NUMBER
+003000         FILE STATUS IS WS-ACCT-FILE-STATUS.
+003050
+003060     SELECT TRANSACTION-LOG ASSIGN TO TRANLOG
+003070         ORGANIZATION IS SEQUENTIAL
+003080         FILE STATUS IS WS-TRAN-FILE-STATUS.
+003100
+003200 DATA DIVISION.
+003300 FILE SECTION.
+003400 FD  ACCOUNT-MASTER
+003500     LABEL RECORDS ARE STANDARD.
+003600 COPY ACCTREC.
+003650
+003660 FD  TRANSACTION-LOG
+003670     LABEL RECORDS ARE STANDARD.
+003680 COPY TRANREC.
+003700
+003800 WORKING-STORAGE SECTION.
+003900 01  WS-AMOUNT              PIC 9(9)V99 VALUE 0.00.
+003910 01  WS-AMOUNT-INPUT        PIC X(12)   VALUE SPACES.
+003915 01  WS-AMOUNT-CHECK        PIC S9(4)   VALUE 0.
+003916 01  WS-OVERDRAFT-INPUT     PIC X(12)   VALUE SPACES.
+003917 01  WS-DEFAULT-CHECKING-GL-CODE PIC X(06) VALUE "100000".
+003920 01  WS-AVAILABLE-FUNDS     PIC S9(9)V99 VALUE 0.00.
+004000 01  WS-CHOICE              PIC 9       VALUE 0.
+004100 01  WS-CONTINUE            PIC X       VALUE 'Y'.
+004200 01  WS-SERVICE-MORE        PIC X       VALUE 'Y'.
+004300
+004400 01  WS-ACCT-FILE-STATUS    PIC X(02)   VALUE '00'.
+004500     88  WS-ACCT-OK                     VALUE '00'.
+004510
+004520 01  WS-TRAN-FILE-STATUS    PIC X(02)   VALUE '00'.
+004530     88  WS-TRAN-OK                     VALUE '00'.
+004540     88  WS-TRAN-NOT-FOUND              VALUE '35'.
+004600
+004700 01  WS-SWITCHES.
+004800     05  WS-ACCT-FOUND-SW   PIC X(01)   VALUE 'N'.
+004900         88  WS-ACCT-FOUND              VALUE 'Y'.
+004905     05  WS-AMOUNT-VALID-SW PIC X(01)   VALUE 'N'.
+004906         88  WS-AMOUNT-VALID            VALUE 'Y'.
+004910
+004920 01  WS-CURRENT-DATE            PIC 9(08).
+004930 01  WS-CURRENT-TIME            PIC 9(08).
+005000
+005100 01  WS-ACCOUNT-NUMBER      PIC 9(10)   VALUE ZEROES.
+005200
+005300 PROCEDURE DIVISION.
+005400 0000-MAINLINE.
+005500     DISPLAY "Welcome to the Deposit and Withdrawal System".
+005600     PERFORM 1000-INITIALIZE THRU 1000-EXIT
+005700     PERFORM UNTIL WS-SERVICE-MORE NOT = 'Y'
+005800         PERFORM 2000-SELECT-ACCOUNT THRU 2000-EXIT
+005900         PERFORM 3000-PROCESS-TRANSACTIONS THRU 3000-EXIT
+006000         DISPLAY "Service another account? (Y/N): "
+006100         ACCEPT WS-SERVICE-MORE
+006200     END-PERFORM
+006300     PERFORM 9999-END-OF-JOB THRU 9999-EXIT.
+006400 0000-EXIT.
+006500     EXIT.
+006600
+006700 1000-INITIALIZE.
+006800     OPEN I-O ACCOUNT-MASTER
+006900     IF NOT WS-ACCT-OK
+007000         DISPLAY "Unable to open account master, status "
+007100             WS-ACCT-FILE-STATUS
+007200         STOP RUN
+007300     END-IF
+007310
+007320     OPEN EXTEND TRANSACTION-LOG
+007330     IF WS-TRAN-NOT-FOUND
+007340         OPEN OUTPUT TRANSACTION-LOG
+007350         CLOSE TRANSACTION-LOG
+007360         OPEN EXTEND TRANSACTION-LOG
+007370     END-IF
+007380     IF NOT WS-TRAN-OK
+007390         DISPLAY "Unable to open transaction log, status "
+007400             WS-TRAN-FILE-STATUS
+007410         STOP RUN
+007420     END-IF.
+007430 1000-EXIT.
+007500     EXIT.
+007600
+007700 2000-SELECT-ACCOUNT.
+007800     MOVE 'N' TO WS-ACCT-FOUND-SW
+007900     PERFORM UNTIL WS-ACCT-FOUND
+008000         PERFORM 2100-READ-ACCOUNT THRU 2100-EXIT
+008100     END-PERFORM.
+008200 2000-EXIT.
+008300     EXIT.
+008400
+008500 2100-READ-ACCOUNT.
+008600     DISPLAY "Enter account number: "
+008700     ACCEPT WS-ACCOUNT-NUMBER
+008800     MOVE WS-ACCOUNT-NUMBER TO ACCT-NUMBER
+008900     READ ACCOUNT-MASTER
+009000         INVALID KEY
+009100             DISPLAY "Account " WS-ACCOUNT-NUMBER
+009200                 " not on file. Open it now? (Y/N): "
+009300             ACCEPT WS-CONTINUE
+009400             IF WS-CONTINUE = 'Y' OR WS-CONTINUE = 'y'
+009500                 PERFORM 2200-OPEN-NEW-ACCOUNT THRU 2200-EXIT
+009600                 SET WS-ACCT-FOUND TO TRUE
+009700             ELSE
+009800                 DISPLAY "Please re-enter an account number."
+009900             END-IF
+010000         NOT INVALID KEY
+010100             SET WS-ACCT-FOUND TO TRUE
+010200     END-READ.
+010300 2100-EXIT.
+010400     EXIT.
+010500
+010600 2200-OPEN-NEW-ACCOUNT.
+010700     INITIALIZE ACCOUNT-MASTER-RECORD
+010800     MOVE WS-ACCOUNT-NUMBER TO ACCT-NUMBER
+010900     MOVE "New Customer"    TO ACCT-NAME
+011000     MOVE "A"               TO ACCT-STATUS
+011100     MOVE "CK"              TO ACCT-TYPE
+011200     MOVE 0                 TO ACCT-BALANCE
+011300     MOVE 0                 TO ACCT-OVERDRAFT-LIMIT
+011400     MOVE 0                 TO ACCT-INTEREST-RATE
+011450     MOVE WS-DEFAULT-CHECKING-GL-CODE
+011460                            TO ACCT-GL-CODE
+011500     WRITE ACCOUNT-MASTER-RECORD.
+011600 2200-EXIT.
+011700     EXIT.
+011800
+011900 3000-PROCESS-TRANSACTIONS.
+012000     MOVE 'Y' TO WS-CONTINUE
+012100     PERFORM UNTIL WS-CONTINUE NOT = 'Y'
+012200         DISPLAY "Account: " ACCT-NUMBER " Name: " ACCT-NAME
+012300         DISPLAY "Current Balance: $" ACCT-BALANCE
+012400         DISPLAY "Choose an option:"
+012500         DISPLAY "1. Deposit"
+012600         DISPLAY "2. Withdraw"
+012650         DISPLAY "3. Set overdraft limit"
+012700         DISPLAY "Enter your choice (1, 2, or 3): "
+012800         ACCEPT WS-CHOICE
+012900
+013000         EVALUATE WS-CHOICE
+013100             WHEN 1
+013200                 PERFORM 4000-DEPOSIT THRU 4000-EXIT
+013300             WHEN 2
+013400                 PERFORM 5000-WITHDRAW THRU 5000-EXIT
+013450             WHEN 3
+013460                 PERFORM 4500-SET-OVERDRAFT-LIMIT THRU
+013470                     4500-EXIT
+013500             WHEN OTHER
+013600                 DISPLAY "Invalid choice. Please try again."
+013700         END-EVALUATE
+013800
+013900         DISPLAY "Do you want to perform another transaction? "
+014000             "(Y/N): "
+014100         ACCEPT WS-CONTINUE
+014200     END-PERFORM.
+014300 3000-EXIT.
+014400     EXIT.
+014500
+014600 4000-DEPOSIT.
+014610     PERFORM 3400-GET-VALID-AMOUNT THRU 3400-EXIT
+014900     ADD WS-AMOUNT TO ACCT-BALANCE
+015000     REWRITE ACCOUNT-MASTER-RECORD
+015005     IF NOT WS-ACCT-OK
+015006         DISPLAY "Warning: balance rewrite failed, status "
+015007             WS-ACCT-FILE-STATUS
+015008     END-IF
+015010     MOVE "DEPOSIT" TO TL-TRAN-TYPE
+015020     PERFORM 6000-WRITE-JOURNAL THRU 6000-EXIT
+015100     DISPLAY "Deposit successful. Updated Balance: $" ACCT-BALANCE.
+015200 4000-EXIT.
+015300     EXIT.
 
-       ENVIRONMENT DIVISION.
-       INPUT-OUTPUT SECTION.
+015310 4500-SET-OVERDRAFT-LIMIT.
+015320     DISPLAY "Current overdraft limit: $" ACCT-OVERDRAFT-LIMIT
+015330     DISPLAY "Enter new overdraft limit: "
+015340     MOVE SPACES TO WS-OVERDRAFT-INPUT
+015350     ACCEPT WS-OVERDRAFT-INPUT
+015360     IF WS-OVERDRAFT-INPUT(1:1) = "-"
+015370         DISPLAY "Overdraft limit must not be negative."
+015380     ELSE
+015390         MOVE FUNCTION TEST-NUMVAL(WS-OVERDRAFT-INPUT)
+015400             TO WS-AMOUNT-CHECK
+015410         IF WS-AMOUNT-CHECK NOT = 0
+015420             DISPLAY "Invalid amount. Enter numeric digits only."
+015430         ELSE
+015440             COMPUTE ACCT-OVERDRAFT-LIMIT =
+015450                 FUNCTION NUMVAL(WS-OVERDRAFT-INPUT)
+015460             REWRITE ACCOUNT-MASTER-RECORD
+015470             IF NOT WS-ACCT-OK
+015480                 DISPLAY "Warning: overdraft limit rewrite "
+015490                     "failed, status " WS-ACCT-FILE-STATUS
+015495             ELSE
+015500                 DISPLAY "Overdraft limit updated to $"
+015505                     ACCT-OVERDRAFT-LIMIT
+015510             END-IF
+015520         END-IF
+015530     END-IF.
+015540 4500-EXIT.
+015550     EXIT.
 
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01 WS-BALANCE         PIC 9(9)V99 VALUE 0.00.
-       01 WS-AMOUNT          PIC 9(9)V99 VALUE 0.00.
-       01 WS-CHOICE          PIC 9 VALUE 0.
-       01 WS-CONTINUE        PIC X VALUE 'Y'.
+015600 5000-WITHDRAW.
+015610     PERFORM 3400-GET-VALID-AMOUNT THRU 3400-EXIT
+015620     COMPUTE WS-AVAILABLE-FUNDS =
+015630         ACCT-BALANCE + ACCT-OVERDRAFT-LIMIT
+015800     IF WS-AMOUNT > WS-AVAILABLE-FUNDS THEN
+015900         DISPLAY "Insufficient balance. Withdrawal failed."
+015910         DISPLAY "Available (incl. overdraft limit): $"
+015920             WS-AVAILABLE-FUNDS
+016000     ELSE
+016100         SUBTRACT WS-AMOUNT FROM ACCT-BALANCE
+016200         REWRITE ACCOUNT-MASTER-RECORD
+016205         IF NOT WS-ACCT-OK
+016206             DISPLAY "Warning: balance rewrite failed, status "
+016207                 WS-ACCT-FILE-STATUS
+016208         END-IF
+016210         MOVE "WITHDRAWAL" TO TL-TRAN-TYPE
+016220         PERFORM 6000-WRITE-JOURNAL THRU 6000-EXIT
+016300         DISPLAY "Withdrawal successful. Updated Balance: $"
+016400             ACCT-BALANCE
+016500     END-IF.
+016600 5000-EXIT.
+016700     EXIT.
 
-       PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-           DISPLAY "Welcome to the Deposit and Withdrawal System".
-           PERFORM UNTIL WS-CONTINUE NOT = 'Y'
-               DISPLAY "Current Balance: $" WS-BALANCE
-               DISPLAY "Choose an option:"
-               DISPLAY "1. Deposit"
-               DISPLAY "2. Withdraw"
-               DISPLAY "Enter your choice (1 or 2): "
-               ACCEPT WS-CHOICE
+016750 3400-GET-VALID-AMOUNT.
+016760     MOVE 'N' TO WS-AMOUNT-VALID-SW
+016770     PERFORM UNTIL WS-AMOUNT-VALID
+016780         PERFORM 3410-VALIDATE-AMOUNT THRU 3410-EXIT
+016790     END-PERFORM.
+016795 3400-EXIT.
+016797     EXIT.
 
-               EVALUATE WS-CHOICE
-                   WHEN 1
-                       PERFORM DEPOSIT
-                   WHEN 2
-                       PERFORM WITHDRAW
-                   WHEN OTHER
-                       DISPLAY "Invalid choice. Please try again."
-               END-EVALUATE
+016798 3410-VALIDATE-AMOUNT.
+016799     DISPLAY "Enter amount: "
+016800     MOVE SPACES TO WS-AMOUNT-INPUT
+016801     ACCEPT WS-AMOUNT-INPUT
+016802     IF WS-AMOUNT-INPUT(1:1) = "-"
+016803         DISPLAY "Amount must be positive. Please re-enter."
+016804     ELSE
+016805         MOVE FUNCTION TEST-NUMVAL(WS-AMOUNT-INPUT)
+016806             TO WS-AMOUNT-CHECK
+016807         IF WS-AMOUNT-CHECK NOT = 0
+016808             DISPLAY "Invalid amount. Enter numeric digits only."
+016809         ELSE
+016810             COMPUTE WS-AMOUNT = FUNCTION NUMVAL(WS-AMOUNT-INPUT)
+016811             IF WS-AMOUNT = 0
+016812                 DISPLAY "Amount must be greater than zero."
+016813             ELSE
+016814                 SET WS-AMOUNT-VALID TO TRUE
+016815             END-IF
+016816         END-IF
+016817     END-IF.
+016818 3410-EXIT.
+016819     EXIT.
 
-               DISPLAY "Do you want to perform another transaction? (Y/N): "
-               ACCEPT WS-CONTINUE
-           END-PERFORM.
+016820 6000-WRITE-JOURNAL.
+016821     ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD
+016822     ACCEPT WS-CURRENT-TIME FROM TIME
+016823     MOVE ACCT-NUMBER       TO TL-ACCOUNT-NUMBER
+016824     MOVE WS-CURRENT-DATE   TO TL-TRAN-DATE
+016825     MOVE WS-CURRENT-TIME   TO TL-TRAN-TIME
+016826     MOVE WS-AMOUNT         TO TL-AMOUNT
+016827     MOVE ACCT-BALANCE      TO TL-RESULT-BALANCE
+016828     WRITE TRANSACTION-LOG-RECORD
+016829     IF NOT WS-TRAN-OK
+016830         DISPLAY "Warning: journal write failed, status "
+016831             WS-TRAN-FILE-STATUS
+016832     END-IF.
+016900 6000-EXIT.
+016910     EXIT.
 
-           DISPLAY "Thank you for using the system. Goodbye!".
-           STOP RUN.
-
-       DEPOSIT.
-           DISPLAY "Enter the amount to deposit: "
-           ACCEPT WS-AMOUNT
-           ADD WS-AMOUNT TO WS-BALANCE
-           DISPLAY "Deposit successful. Updated Balance: $" WS-BALANCE.
-
-       WITHDRAW.
-           DISPLAY "Enter the amount to withdraw: "
-           ACCEPT WS-AMOUNT
-           IF WS-AMOUNT > WS-BALANCE THEN
-               DISPLAY "Insufficient balance. Withdrawal failed."
-           ELSE
-               SUBTRACT WS-AMOUNT FROM WS-BALANCE
-               DISPLAY "Withdrawal successful. Updated Balance: $" WS-BALANCE
-           END-IF.
-      *This is a program that allows users to deposit and withdraw money
-      * from their account.
-      *Deposit withdrawal sustem
+016950 9999-END-OF-JOB.
+017000     CLOSE ACCOUNT-MASTER
+017010     CLOSE TRANSACTION-LOG
+017100     DISPLAY "Thank you for using the system. Goodbye!".
+017150     STOP RUN.
+017200 9999-EXIT.
+017300     EXIT.
