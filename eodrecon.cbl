@@ -0,0 +1,282 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. EOD-RECON.
+000300 AUTHOR. R-HAVILAND.
+000400 INSTALLATION. RETAIL-BANKING-SYSTEMS.
+000500 DATE-WRITTEN. 2026-08-08.
+000600 DATE-COMPILED.
+000700*----------------------------------------------------------------
+000800* MODIFICATION HISTORY
+000900*----------------------------------------------------------------
+001000* 2026-08-08  RH   Original end-of-day reconciliation batch job.
+001100*                  Sorts TRANSACTION-LOG by account, totals
+001200*                  deposits/withdrawals/interest per account,
+001300*                  and cross-checks the computed closing balance
+001400*                  against ACCOUNT-MASTER.
+001500*----------------------------------------------------------------
+001600
+001700 ENVIRONMENT DIVISION.
+001800 CONFIGURATION SECTION.
+001900 SOURCE-COMPUTER. IBM-370.
+002000 OBJECT-COMPUTER. IBM-370.
+002100
+002200 INPUT-OUTPUT SECTION.
+002300 FILE-CONTROL.
+002400     SELECT TRANSACTION-LOG ASSIGN TO TRANLOG
+002500         ORGANIZATION IS SEQUENTIAL
+002600         FILE STATUS IS WS-TRAN-FILE-STATUS.
+002700
+002800     SELECT SORT-WORK ASSIGN TO SRTWK01.
+002900
+003000     SELECT ACCOUNT-MASTER ASSIGN TO ACCTMSTR
+003100         ORGANIZATION IS INDEXED
+003200         ACCESS MODE IS DYNAMIC
+003300         RECORD KEY IS ACCT-NUMBER
+003400         FILE STATUS IS WS-ACCT-FILE-STATUS.
+003500
+003600     SELECT EOD-REPORT ASSIGN TO EODRPT
+003700         ORGANIZATION IS SEQUENTIAL
+003800         FILE STATUS IS WS-RPT-FILE-STATUS.
+003900
+004000 DATA DIVISION.
+004100 FILE SECTION.
+004200 FD  TRANSACTION-LOG
+004300     LABEL RECORDS ARE STANDARD.
+004400 COPY TRANREC.
+004500
+004600 SD  SORT-WORK.
+004700 01  SD-SORT-RECORD.
+004800     05  SD-ACCOUNT-NUMBER       PIC 9(10).
+004900     05  SD-TRAN-DATE            PIC 9(8).
+005000     05  SD-TRAN-TIME            PIC 9(8).
+005100     05  SD-TRAN-TYPE            PIC X(10).
+005200     05  SD-AMOUNT               PIC S9(9)V99  COMP-3.
+005300     05  SD-RESULT-BALANCE       PIC S9(9)V99  COMP-3.
+005400     05  FILLER                  PIC X(10).
+005500
+005600 FD  ACCOUNT-MASTER
+005700     LABEL RECORDS ARE STANDARD.
+005800 COPY ACCTREC.
+005900
+006000 FD  EOD-REPORT
+006100     LABEL RECORDS ARE STANDARD.
+006200 01  EOD-REPORT-LINE             PIC X(132).
+006300
+006400 WORKING-STORAGE SECTION.
+006500 01  WS-TRAN-FILE-STATUS     PIC X(02)  VALUE '00'.
+006600     88  WS-TRAN-OK                     VALUE '00'.
+006700 01  WS-ACCT-FILE-STATUS     PIC X(02)  VALUE '00'.
+006800     88  WS-ACCT-OK                     VALUE '00'.
+006900 01  WS-RPT-FILE-STATUS      PIC X(02)  VALUE '00'.
+007000     88  WS-RPT-OK                      VALUE '00'.
+007100
+007200 01  WS-SWITCHES.
+007300     05  WS-SORT-EOF-SW      PIC X(01)  VALUE 'N'.
+007400         88  WS-SORT-EOF                VALUE 'Y'.
+007500     05  WS-FIRST-RECORD-SW  PIC X(01)  VALUE 'Y'.
+007600         88  WS-FIRST-RECORD            VALUE 'Y'.
+007700
+007750 01  WS-BUSINESS-DATE            PIC 9(08)    VALUE ZEROES.
+007800 01  WS-CURRENT-ACCOUNT          PIC 9(10)    VALUE ZEROES.
+007900 01  WS-ACCT-DEPOSIT-TOTAL       PIC S9(9)V99 COMP-3 VALUE 0.
+008000 01  WS-ACCT-WITHDRAWAL-TOTAL    PIC S9(9)V99 COMP-3 VALUE 0.
+008100 01  WS-ACCT-INTEREST-TOTAL      PIC S9(9)V99 COMP-3 VALUE 0.
+008200 01  WS-ACCT-TRAN-COUNT          PIC 9(7)     COMP   VALUE 0.
+008300 01  WS-ACCT-CLOSING-BALANCE     PIC S9(9)V99 COMP-3 VALUE 0.
+008400 01  WS-ACCT-OPENING-BALANCE     PIC S9(9)V99 COMP-3 VALUE 0.
+008500 01  WS-NET-MOVEMENT             PIC S9(9)V99 COMP-3 VALUE 0.
+008600
+008700 01  WS-GRAND-DEPOSIT-TOTAL      PIC S9(11)V99 COMP-3 VALUE 0.
+008800 01  WS-GRAND-WITHDRAWAL-TOTAL   PIC S9(11)V99 COMP-3 VALUE 0.
+008900 01  WS-GRAND-TRAN-COUNT         PIC 9(9)      COMP   VALUE 0.
+009000
+009100 01  WS-HEADING-LINE.
+009200     05  FILLER                  PIC X(40) VALUE
+009300         "END-OF-DAY RECONCILIATION REPORT".
+009350
+009360 01  WS-HEADING-LINE-2.
+009370     05  FILLER                  PIC X(14) VALUE
+009380         "BUSINESS DATE:".
+009390     05  WS-H-BUSINESS-DATE      PIC 9(8).
+009400
+009500 01  WS-COLUMN-HEADING-LINE.
+009600     05  FILLER                  PIC X(10) VALUE "ACCOUNT".
+009700     05  FILLER                  PIC X(14) VALUE "OPENING BAL".
+009800     05  FILLER                  PIC X(10) VALUE "DEPOSITS".
+009900     05  FILLER                  PIC X(12) VALUE "WITHDRAWALS".
+010000     05  FILLER                  PIC X(8)  VALUE "INTEREST".
+010100     05  FILLER                  PIC X(8)  VALUE "COUNT".
+010200     05  FILLER                  PIC X(14) VALUE "CLOSING BAL".
+010300     05  FILLER                  PIC X(10) VALUE "MASTER BAL".
+010400     05  FILLER                  PIC X(10) VALUE "STATUS".
+010500
+010600 01  WS-DETAIL-LINE.
+010700     05  WS-D-ACCOUNT            PIC Z(9)9.
+010800     05  FILLER                  PIC X(2)  VALUE SPACES.
+010900     05  WS-D-OPENING            PIC -(8)9.99.
+011000     05  FILLER                  PIC X(2)  VALUE SPACES.
+011100     05  WS-D-DEPOSITS           PIC -(7)9.99.
+011200     05  FILLER                  PIC X(2)  VALUE SPACES.
+011300     05  WS-D-WITHDRAWALS        PIC -(7)9.99.
+011400     05  FILLER                  PIC X(2)  VALUE SPACES.
+011500     05  WS-D-INTEREST           PIC -(5)9.99.
+011600     05  FILLER                  PIC X(2)  VALUE SPACES.
+011700     05  WS-D-COUNT              PIC Z(6)9.
+011800     05  FILLER                  PIC X(2)  VALUE SPACES.
+011900     05  WS-D-CLOSING            PIC -(8)9.99.
+012000     05  FILLER                  PIC X(2)  VALUE SPACES.
+012100     05  WS-D-MASTER             PIC -(7)9.99.
+012200     05  FILLER                  PIC X(2)  VALUE SPACES.
+012300     05  WS-D-STATUS             PIC X(10).
+012400
+012500 01  WS-TOTAL-LINE.
+012600     05  FILLER                  PIC X(16) VALUE "GRAND TOTALS:".
+012700     05  WS-T-DEPOSITS           PIC -(9)9.99.
+012800     05  FILLER                  PIC X(2)  VALUE SPACES.
+012900     05  WS-T-WITHDRAWALS        PIC -(9)9.99.
+013000     05  FILLER                  PIC X(2)  VALUE SPACES.
+013100     05  WS-T-COUNT              PIC Z(8)9.
+013200
+013300 PROCEDURE DIVISION.
+013400 0000-MAINLINE.
+013500     PERFORM 1000-INITIALIZE THRU 1000-EXIT
+013600     SORT SORT-WORK
+013700         ON ASCENDING KEY SD-ACCOUNT-NUMBER
+013800                          SD-TRAN-DATE
+013900                          SD-TRAN-TIME
+014000         USING TRANSACTION-LOG
+014100         OUTPUT PROCEDURE 3000-PRODUCE-REPORT THRU 3000-EXIT
+014200     PERFORM 9999-END-OF-JOB THRU 9999-EXIT.
+014300 0000-EXIT.
+014400     EXIT.
+014500
+014600 1000-INITIALIZE.
+014650     DISPLAY "Enter business date to reconcile (YYYYMMDD): "
+014660     ACCEPT WS-BUSINESS-DATE
+014700     OPEN INPUT  ACCOUNT-MASTER
+014800     IF NOT WS-ACCT-OK
+014900         DISPLAY "Unable to open account master, status "
+015000             WS-ACCT-FILE-STATUS
+015100         STOP RUN
+015200     END-IF
+015300     OPEN OUTPUT EOD-REPORT
+015400     IF NOT WS-RPT-OK
+015500         DISPLAY "Unable to open EOD report, status "
+015600             WS-RPT-FILE-STATUS
+015700         STOP RUN
+015800     END-IF
+015900     MOVE WS-HEADING-LINE TO EOD-REPORT-LINE
+016000     WRITE EOD-REPORT-LINE
+016050     MOVE WS-BUSINESS-DATE TO WS-H-BUSINESS-DATE
+016060     MOVE WS-HEADING-LINE-2 TO EOD-REPORT-LINE
+016070     WRITE EOD-REPORT-LINE
+016100     MOVE WS-COLUMN-HEADING-LINE TO EOD-REPORT-LINE
+016200     WRITE EOD-REPORT-LINE.
+016300 1000-EXIT.
+016400     EXIT.
+016500
+016600 3000-PRODUCE-REPORT.
+016700     RETURN SORT-WORK
+016800         AT END
+016900             SET WS-SORT-EOF TO TRUE
+017000     END-RETURN
+017100     PERFORM UNTIL WS-SORT-EOF
+017200         PERFORM 3100-PROCESS-SORTED-RECORD THRU 3100-EXIT
+017300         RETURN SORT-WORK
+017400             AT END
+017500                 SET WS-SORT-EOF TO TRUE
+017600         END-RETURN
+017700     END-PERFORM
+017800     IF NOT WS-FIRST-RECORD
+017900         PERFORM 3200-WRITE-ACCOUNT-TOTALS THRU 3200-EXIT
+018000     END-IF
+018100     PERFORM 3300-WRITE-GRAND-TOTALS THRU 3300-EXIT.
+018200 3000-EXIT.
+018300     EXIT.
+018400
+018500 3100-PROCESS-SORTED-RECORD.
+018600     IF WS-FIRST-RECORD
+018700         MOVE SD-ACCOUNT-NUMBER TO WS-CURRENT-ACCOUNT
+018800         SET WS-FIRST-RECORD-SW TO 'N'
+018900     END-IF
+019000
+019100     IF SD-ACCOUNT-NUMBER NOT = WS-CURRENT-ACCOUNT
+019200         PERFORM 3200-WRITE-ACCOUNT-TOTALS THRU 3200-EXIT
+019300         MOVE SD-ACCOUNT-NUMBER TO WS-CURRENT-ACCOUNT
+019400     END-IF
+019500
+019550     IF SD-TRAN-DATE = WS-BUSINESS-DATE
+019600         ADD 1 TO WS-ACCT-TRAN-COUNT
+019700         MOVE SD-RESULT-BALANCE TO WS-ACCT-CLOSING-BALANCE
+019800         EVALUATE SD-TRAN-TYPE
+019900             WHEN "DEPOSIT"
+020000                 ADD SD-AMOUNT TO WS-ACCT-DEPOSIT-TOTAL
+020100             WHEN "WITHDRAWAL"
+020200                 ADD SD-AMOUNT TO WS-ACCT-WITHDRAWAL-TOTAL
+020300             WHEN "INTEREST"
+020400                 ADD SD-AMOUNT TO WS-ACCT-INTEREST-TOTAL
+020500         END-EVALUATE
+020550     END-IF.
+020600 3100-EXIT.
+020700     EXIT.
+020800
+020900 3200-WRITE-ACCOUNT-TOTALS.
+020950     IF WS-ACCT-TRAN-COUNT = 0
+020960         GO TO 3200-EXIT
+020970     END-IF
+021000     COMPUTE WS-NET-MOVEMENT =
+021100         WS-ACCT-DEPOSIT-TOTAL + WS-ACCT-INTEREST-TOTAL
+021200             - WS-ACCT-WITHDRAWAL-TOTAL
+021300     COMPUTE WS-ACCT-OPENING-BALANCE =
+021400         WS-ACCT-CLOSING-BALANCE - WS-NET-MOVEMENT
+021500
+021600     MOVE WS-CURRENT-ACCOUNT TO ACCT-NUMBER
+021700     READ ACCOUNT-MASTER
+021800         INVALID KEY
+021900             MOVE 0 TO ACCT-BALANCE
+022000             MOVE "NOT ON FILE" TO WS-D-STATUS
+022100         NOT INVALID KEY
+022200             IF ACCT-BALANCE = WS-ACCT-CLOSING-BALANCE
+022300                 MOVE "MATCH"     TO WS-D-STATUS
+022400             ELSE
+022500                 MOVE "MISMATCH"  TO WS-D-STATUS
+022600             END-IF
+022700     END-READ
+022800
+022900     MOVE WS-CURRENT-ACCOUNT      TO WS-D-ACCOUNT
+023000     MOVE WS-ACCT-OPENING-BALANCE TO WS-D-OPENING
+023100     MOVE WS-ACCT-DEPOSIT-TOTAL   TO WS-D-DEPOSITS
+023200     MOVE WS-ACCT-WITHDRAWAL-TOTAL TO WS-D-WITHDRAWALS
+023300     MOVE WS-ACCT-INTEREST-TOTAL  TO WS-D-INTEREST
+023400     MOVE WS-ACCT-TRAN-COUNT      TO WS-D-COUNT
+023500     MOVE WS-ACCT-CLOSING-BALANCE TO WS-D-CLOSING
+023600     MOVE ACCT-BALANCE            TO WS-D-MASTER
+023700     MOVE WS-DETAIL-LINE          TO EOD-REPORT-LINE
+023800     WRITE EOD-REPORT-LINE
+023900
+024000     ADD WS-ACCT-DEPOSIT-TOTAL    TO WS-GRAND-DEPOSIT-TOTAL
+024100     ADD WS-ACCT-WITHDRAWAL-TOTAL TO WS-GRAND-WITHDRAWAL-TOTAL
+024200     ADD WS-ACCT-TRAN-COUNT       TO WS-GRAND-TRAN-COUNT
+024300
+024400     MOVE 0 TO WS-ACCT-DEPOSIT-TOTAL
+024500     MOVE 0 TO WS-ACCT-WITHDRAWAL-TOTAL
+024600     MOVE 0 TO WS-ACCT-INTEREST-TOTAL
+024700     MOVE 0 TO WS-ACCT-TRAN-COUNT.
+024800 3200-EXIT.
+024900     EXIT.
+025000
+025100 3300-WRITE-GRAND-TOTALS.
+025200     MOVE WS-GRAND-DEPOSIT-TOTAL    TO WS-T-DEPOSITS
+025300     MOVE WS-GRAND-WITHDRAWAL-TOTAL TO WS-T-WITHDRAWALS
+025400     MOVE WS-GRAND-TRAN-COUNT       TO WS-T-COUNT
+025500     MOVE WS-TOTAL-LINE             TO EOD-REPORT-LINE
+025600     WRITE EOD-REPORT-LINE.
+025700 3300-EXIT.
+025800     EXIT.
+025900
+026000 9999-END-OF-JOB.
+026100     CLOSE ACCOUNT-MASTER
+026200     CLOSE EOD-REPORT
+026300     DISPLAY "End-of-day reconciliation complete."
+026350     STOP RUN.
+026400 9999-EXIT.
+026500     EXIT.
