@@ -0,0 +1,221 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. GL-EXTRACT.
+000300 AUTHOR. R-HAVILAND.
+000400 INSTALLATION. RETAIL-BANKING-SYSTEMS.
+000500 DATE-WRITTEN. 2026-08-08.
+000600 DATE-COMPILED.
+000700*----------------------------------------------------------------
+000800* MODIFICATION HISTORY
+000900*----------------------------------------------------------------
+001000* 2026-08-08  RH   Original general ledger extract. Runs after
+001100*                  EOD-RECON/INT-ACCRUAL/BATCH-POST and turns
+001200*                  each TRANSACTION-LOG record into a fixed-width
+001300*                  GL-EXTRACT row (account, GL code, transaction
+001400*                  type, amount, effective date) for downstream
+001500*                  posting into the general ledger system.
+001550* 2026-08-08  RH   Added a watermark file so a rerun extracts only
+001560*                  the journal records posted since the last run
+001570*                  instead of re-extracting (and re-posting) the
+001580*                  whole journal every time.
+001600*----------------------------------------------------------------
+001700
+001800 ENVIRONMENT DIVISION.
+001900 CONFIGURATION SECTION.
+002000 SOURCE-COMPUTER. IBM-370.
+002100 OBJECT-COMPUTER. IBM-370.
+002200
+002300 INPUT-OUTPUT SECTION.
+002400 FILE-CONTROL.
+002500     SELECT TRANSACTION-LOG ASSIGN TO TRANLOG
+002600         ORGANIZATION IS SEQUENTIAL
+002700         FILE STATUS IS WS-TRAN-FILE-STATUS.
+002800
+002900     SELECT ACCOUNT-MASTER ASSIGN TO ACCTMSTR
+003000         ORGANIZATION IS INDEXED
+003100         ACCESS MODE IS DYNAMIC
+003200         RECORD KEY IS ACCT-NUMBER
+003300         FILE STATUS IS WS-ACCT-FILE-STATUS.
+003400
+003500     SELECT GL-EXTRACT-FILE ASSIGN TO GLEXTRCT
+003600         ORGANIZATION IS SEQUENTIAL
+003700         FILE STATUS IS WS-GLEX-FILE-STATUS.
+003750
+003760     SELECT GL-WATERMARK ASSIGN TO GLWMARK
+003770         ORGANIZATION IS SEQUENTIAL
+003780         FILE STATUS IS WS-WMRK-FILE-STATUS.
+003800
+003900 DATA DIVISION.
+004000 FILE SECTION.
+004100 FD  TRANSACTION-LOG
+004200     LABEL RECORDS ARE STANDARD.
+004300 COPY TRANREC.
+004400
+004500 FD  ACCOUNT-MASTER
+004600     LABEL RECORDS ARE STANDARD.
+004700 COPY ACCTREC.
+004800
+004900 FD  GL-EXTRACT-FILE
+005000     LABEL RECORDS ARE STANDARD.
+005100 COPY GLEXTREC.
+005150
+005160 FD  GL-WATERMARK
+005170     LABEL RECORDS ARE STANDARD.
+005180 COPY GLWMREC.
+005200
+005300 WORKING-STORAGE SECTION.
+005400 01  WS-TRAN-FILE-STATUS     PIC X(02)  VALUE '00'.
+005500     88  WS-TRAN-OK                     VALUE '00'.
+005600 01  WS-ACCT-FILE-STATUS     PIC X(02)  VALUE '00'.
+005700     88  WS-ACCT-OK                     VALUE '00'.
+005800 01  WS-GLEX-FILE-STATUS     PIC X(02)  VALUE '00'.
+005900     88  WS-GLEX-OK                     VALUE '00'.
+005910     88  WS-GLEX-NOT-FOUND              VALUE '35'.
+005950 01  WS-WMRK-FILE-STATUS     PIC X(02)  VALUE '00'.
+005960     88  WS-WMRK-OK                     VALUE '00'.
+005970     88  WS-WMRK-NOT-FOUND              VALUE '35'.
+006000
+006100 01  WS-SWITCHES.
+006200     05  WS-TRAN-EOF-SW      PIC X(01)  VALUE 'N'.
+006300         88  WS-NO-MORE-TRANS           VALUE 'Y'.
+006400
+006500 01  WS-DEFAULT-GL-CODE          PIC X(06)  VALUE "999999".
+006600 01  WS-RECORDS-EXTRACTED        PIC 9(09) COMP VALUE 0.
+006610 01  WS-PRIOR-RECORDS-EXTRACTED  PIC 9(09) COMP VALUE 0.
+006620 01  WS-RECORDS-READ             PIC 9(09) COMP VALUE 0.
+006630 01  WS-RECORDS-WRITTEN-THIS-RUN PIC 9(09) COMP VALUE 0.
+006700
+006800 PROCEDURE DIVISION.
+006900 0000-MAINLINE.
+007000     PERFORM 1000-INITIALIZE THRU 1000-EXIT
+007050     PERFORM 1500-SKIP-EXTRACTED THRU 1500-EXIT
+007100     PERFORM UNTIL WS-NO-MORE-TRANS
+007200         PERFORM 2000-PROCESS-NEXT-JOURNAL-ENTRY THRU 2000-EXIT
+007300     END-PERFORM
+007400     PERFORM 9999-END-OF-JOB THRU 9999-EXIT.
+007500 0000-EXIT.
+007600     EXIT.
+007700
+007800 1000-INITIALIZE.
+007900     OPEN INPUT TRANSACTION-LOG
+008000     IF NOT WS-TRAN-OK
+008100         DISPLAY "Unable to open transaction log, status "
+008200             WS-TRAN-FILE-STATUS
+008300         STOP RUN
+008400     END-IF
+008500
+008600     OPEN INPUT ACCOUNT-MASTER
+008700     IF NOT WS-ACCT-OK
+008800         DISPLAY "Unable to open account master, status "
+008900             WS-ACCT-FILE-STATUS
+009000         STOP RUN
+009100     END-IF
+009200
+009300     OPEN EXTEND GL-EXTRACT-FILE
+009350     IF WS-GLEX-NOT-FOUND
+009360         OPEN OUTPUT GL-EXTRACT-FILE
+009370         CLOSE GL-EXTRACT-FILE
+009380         OPEN EXTEND GL-EXTRACT-FILE
+009390     END-IF
+009400     IF NOT WS-GLEX-OK
+009500         DISPLAY "Unable to open GL extract file, status "
+009600             WS-GLEX-FILE-STATUS
+009700         STOP RUN
+009800     END-IF
+009850
+009860     OPEN INPUT GL-WATERMARK
+009870     IF WS-WMRK-OK
+009880         READ GL-WATERMARK
+009890             AT END
+009900                 MOVE 0 TO WS-PRIOR-RECORDS-EXTRACTED
+009910             NOT AT END
+009920                 MOVE WM-RECORDS-EXTRACTED
+009930                     TO WS-PRIOR-RECORDS-EXTRACTED
+009940         END-READ
+009950         CLOSE GL-WATERMARK
+009960     ELSE
+009970         MOVE 0 TO WS-PRIOR-RECORDS-EXTRACTED
+009980     END-IF
+009990     MOVE WS-PRIOR-RECORDS-EXTRACTED TO WS-RECORDS-EXTRACTED.
+010000 1000-EXIT.
+010010     EXIT.
+010020
+010030 1500-SKIP-EXTRACTED.
+010040     PERFORM UNTIL WS-RECORDS-READ NOT LESS THAN
+010050             WS-PRIOR-RECORDS-EXTRACTED
+010060         READ TRANSACTION-LOG NEXT RECORD
+010070             AT END
+010080                 SET WS-NO-MORE-TRANS TO TRUE
+010090                 MOVE WS-PRIOR-RECORDS-EXTRACTED
+010100                     TO WS-RECORDS-READ
+010110         END-READ
+010120         IF NOT WS-NO-MORE-TRANS
+010130             ADD 1 TO WS-RECORDS-READ
+010140         END-IF
+010150     END-PERFORM.
+010160 1500-EXIT.
+010170     EXIT.
+010180
+010190 2000-PROCESS-NEXT-JOURNAL-ENTRY.
+010300     READ TRANSACTION-LOG NEXT RECORD
+010400         AT END
+010500             SET WS-NO-MORE-TRANS TO TRUE
+010600     END-READ
+010700     IF NOT WS-NO-MORE-TRANS
+010800         PERFORM 2100-BUILD-EXTRACT-RECORD THRU 2100-EXIT
+010900     END-IF.
+011000 2000-EXIT.
+011100     EXIT.
+011200
+011300 2100-BUILD-EXTRACT-RECORD.
+011400     MOVE TL-ACCOUNT-NUMBER TO ACCT-NUMBER
+011500     READ ACCOUNT-MASTER
+011600         INVALID KEY
+011700             MOVE WS-DEFAULT-GL-CODE TO ACCT-GL-CODE
+011800     END-READ
+011850     IF ACCT-GL-CODE = SPACES
+011860         MOVE WS-DEFAULT-GL-CODE TO ACCT-GL-CODE
+011870     END-IF
+011900
+012000     MOVE TL-ACCOUNT-NUMBER TO GL-ACCOUNT-NUMBER
+012100     MOVE ACCT-GL-CODE      TO GL-CODE
+012200     MOVE TL-TRAN-TYPE      TO GL-TRAN-TYPE
+012300     MOVE TL-AMOUNT         TO GL-AMOUNT
+012400     MOVE TL-TRAN-DATE      TO GL-EFFECTIVE-DATE
+012500     WRITE GL-EXTRACT-RECORD
+012600     IF WS-GLEX-OK
+012700         ADD 1 TO WS-RECORDS-EXTRACTED
+012800     ELSE
+012900         DISPLAY "Unable to write GL extract record, status "
+013000             WS-GLEX-FILE-STATUS
+013050         DISPLAY "Halting before watermark update to avoid "
+013060             "stranding this record on restart."
+013070         PERFORM 9999-END-OF-JOB THRU 9999-EXIT
+013100     END-IF.
+013200 2100-EXIT.
+013300     EXIT.
+013400
+013500 9999-END-OF-JOB.
+013510     OPEN OUTPUT GL-WATERMARK
+013511     IF NOT WS-WMRK-OK
+013512         DISPLAY "Warning: watermark open failed, status "
+013513             WS-WMRK-FILE-STATUS
+013514     END-IF
+013520     MOVE WS-RECORDS-EXTRACTED TO WM-RECORDS-EXTRACTED
+013530     WRITE GL-WATERMARK-RECORD
+013531     IF NOT WS-WMRK-OK
+013532         DISPLAY "Warning: watermark write failed, status "
+013533             WS-WMRK-FILE-STATUS
+013534     END-IF
+013540     CLOSE GL-WATERMARK
+013600     CLOSE TRANSACTION-LOG
+013700     CLOSE ACCOUNT-MASTER
+013800     CLOSE GL-EXTRACT-FILE
+013850     COMPUTE WS-RECORDS-WRITTEN-THIS-RUN =
+013860         WS-RECORDS-EXTRACTED - WS-PRIOR-RECORDS-EXTRACTED
+013900     DISPLAY "GL extract complete. Records written this run: "
+013950         WS-RECORDS-WRITTEN-THIS-RUN
+014000     DISPLAY "Total records extracted to date: "
+014010         WS-RECORDS-EXTRACTED
+014050     STOP RUN.
+014100 9999-EXIT.
+014200     EXIT.
