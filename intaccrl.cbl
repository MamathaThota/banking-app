@@ -0,0 +1,194 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. INT-ACCRUAL.
+000300 AUTHOR. R-HAVILAND.
+000400 INSTALLATION. RETAIL-BANKING-SYSTEMS.
+000500 DATE-WRITTEN. 2026-08-08.
+000600 DATE-COMPILED.
+000700*----------------------------------------------------------------
+000800* MODIFICATION HISTORY
+000900*----------------------------------------------------------------
+001000* 2026-08-08  RH   Original month-end interest accrual batch job.
+001100*                  Browses ACCOUNT-MASTER, applies a rate based
+001200*                  on account type (unless the account carries
+001300*                  its own negotiated ACCT-INTEREST-RATE), posts
+001400*                  an INTEREST transaction to TRANSACTION-LOG the
+001500*                  same way DEPOSIT/WITHDRAW do, and updates the
+001600*                  balance.
+001700*----------------------------------------------------------------
+001800
+001900 ENVIRONMENT DIVISION.
+002000 CONFIGURATION SECTION.
+002100 SOURCE-COMPUTER. IBM-370.
+002200 OBJECT-COMPUTER. IBM-370.
+002300
+002400 INPUT-OUTPUT SECTION.
+002500 FILE-CONTROL.
+002600     SELECT ACCOUNT-MASTER ASSIGN TO ACCTMSTR
+002700         ORGANIZATION IS INDEXED
+002800         ACCESS MODE IS DYNAMIC
+002900         RECORD KEY IS ACCT-NUMBER
+003000         FILE STATUS IS WS-ACCT-FILE-STATUS.
+003100
+003200     SELECT TRANSACTION-LOG ASSIGN TO TRANLOG
+003300         ORGANIZATION IS SEQUENTIAL
+003400         FILE STATUS IS WS-TRAN-FILE-STATUS.
+003500
+003600 DATA DIVISION.
+003700 FILE SECTION.
+003800 FD  ACCOUNT-MASTER
+003900     LABEL RECORDS ARE STANDARD.
+004000 COPY ACCTREC.
+004100
+004200 FD  TRANSACTION-LOG
+004300     LABEL RECORDS ARE STANDARD.
+004400 COPY TRANREC.
+004500
+004600 WORKING-STORAGE SECTION.
+004700 01  WS-ACCT-FILE-STATUS     PIC X(02)  VALUE '00'.
+004800     88  WS-ACCT-OK                     VALUE '00'.
+005000 01  WS-TRAN-FILE-STATUS     PIC X(02)  VALUE '00'.
+005100     88  WS-TRAN-OK                     VALUE '00'.
+005200     88  WS-TRAN-NOT-FOUND              VALUE '35'.
+005300
+005400 01  WS-SWITCHES.
+005500     05  WS-ACCT-EOF-SW      PIC X(01)  VALUE 'N'.
+005600         88  WS-NO-MORE-ACCOUNTS        VALUE 'Y'.
+005700
+005800 01  WS-SAVINGS-MONTHLY-RATE     PIC S9V9(4) COMP-3 VALUE .0025.
+005900 01  WS-CHECKING-MONTHLY-RATE    PIC S9V9(4) COMP-3 VALUE .0000.
+006000 01  WS-EFFECTIVE-RATE           PIC S9V9(4) COMP-3 VALUE 0.
+006100 01  WS-INTEREST-AMOUNT          PIC S9(9)V99 COMP-3 VALUE 0.
+006200
+006300 01  WS-CURRENT-DATE             PIC 9(08).
+006400 01  WS-CURRENT-TIME             PIC 9(08).
+006500
+006600 01  WS-ACCOUNTS-PROCESSED       PIC 9(7) COMP VALUE 0.
+006700 01  WS-ACCOUNTS-CREDITED        PIC 9(7) COMP VALUE 0.
+006750 01  WS-ACCOUNTS-ALREADY-DONE    PIC 9(7) COMP VALUE 0.
+006800 01  WS-CURRENT-YEAR-MONTH       PIC 9(06)  VALUE 0.
+006850 01  WS-LAST-INT-YEAR-MONTH      PIC 9(06)  VALUE 0.
+006900
+006950 PROCEDURE DIVISION.
+007000 0000-MAINLINE.
+007100     PERFORM 1000-INITIALIZE THRU 1000-EXIT
+007200     PERFORM UNTIL WS-NO-MORE-ACCOUNTS
+007300         PERFORM 2000-PROCESS-NEXT-ACCOUNT THRU 2000-EXIT
+007400     END-PERFORM
+007500     PERFORM 9999-END-OF-JOB THRU 9999-EXIT.
+007600 0000-EXIT.
+007700     EXIT.
+007800
+007900 1000-INITIALIZE.
+008000     OPEN I-O ACCOUNT-MASTER
+008100     IF NOT WS-ACCT-OK
+008200         DISPLAY "Unable to open account master, status "
+008300             WS-ACCT-FILE-STATUS
+008400         STOP RUN
+008500     END-IF
+008600
+008700     OPEN EXTEND TRANSACTION-LOG
+008800     IF WS-TRAN-NOT-FOUND
+008900         OPEN OUTPUT TRANSACTION-LOG
+009000         CLOSE TRANSACTION-LOG
+009100         OPEN EXTEND TRANSACTION-LOG
+009200     END-IF
+009300     IF NOT WS-TRAN-OK
+009400         DISPLAY "Unable to open transaction log, status "
+009500             WS-TRAN-FILE-STATUS
+009600         STOP RUN
+009700     END-IF
+009800
+009900     ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD
+010000     ACCEPT WS-CURRENT-TIME FROM TIME
+010050     MOVE WS-CURRENT-DATE(1:6) TO WS-CURRENT-YEAR-MONTH
+010100
+010200     MOVE LOW-VALUES TO ACCT-NUMBER
+010300     START ACCOUNT-MASTER KEY NOT LESS THAN ACCT-NUMBER
+010400         INVALID KEY
+010500             SET WS-NO-MORE-ACCOUNTS TO TRUE
+010600     END-START.
+010700 1000-EXIT.
+010800     EXIT.
+010900
+011000 2000-PROCESS-NEXT-ACCOUNT.
+011100     READ ACCOUNT-MASTER NEXT RECORD
+011200         AT END
+011300             SET WS-NO-MORE-ACCOUNTS TO TRUE
+011400     END-READ
+011500     IF NOT WS-NO-MORE-ACCOUNTS
+011600         ADD 1 TO WS-ACCOUNTS-PROCESSED
+011700         PERFORM 2100-ACCRUE-INTEREST THRU 2100-EXIT
+011800     END-IF.
+011900 2000-EXIT.
+012000     EXIT.
+012100
+012200 2100-ACCRUE-INTEREST.
+012210     IF NOT ACCT-ACTIVE OR ACCT-BALANCE NOT > 0
+012220         GO TO 2100-EXIT
+012230     END-IF
+012240
+012250     MOVE ACCT-LAST-INT-DATE(1:6) TO WS-LAST-INT-YEAR-MONTH
+012260     IF WS-LAST-INT-YEAR-MONTH = WS-CURRENT-YEAR-MONTH
+012270         ADD 1 TO WS-ACCOUNTS-ALREADY-DONE
+012280         GO TO 2100-EXIT
+012290     END-IF
+012300
+012310     EVALUATE TRUE
+012500         WHEN ACCT-TYPE-SAVINGS
+012510             MOVE WS-SAVINGS-MONTHLY-RATE
+012520                 TO WS-EFFECTIVE-RATE
+012600         WHEN ACCT-TYPE-CHECKING
+012610             MOVE WS-CHECKING-MONTHLY-RATE
+012620                 TO WS-EFFECTIVE-RATE
+012700         WHEN OTHER
+012710             MOVE 0 TO WS-EFFECTIVE-RATE
+013100     END-EVALUATE
+013200
+013300     IF ACCT-INTEREST-RATE NOT = 0
+013400         MOVE ACCT-INTEREST-RATE TO WS-EFFECTIVE-RATE
+013500     END-IF
+013600
+013700     COMPUTE WS-INTEREST-AMOUNT ROUNDED =
+013800         ACCT-BALANCE * WS-EFFECTIVE-RATE
+013900
+014000     IF WS-INTEREST-AMOUNT > 0
+014100         ADD WS-INTEREST-AMOUNT TO ACCT-BALANCE
+014200         MOVE WS-CURRENT-DATE TO ACCT-LAST-INT-DATE
+014300         REWRITE ACCOUNT-MASTER-RECORD
+014310         IF NOT WS-ACCT-OK
+014320             DISPLAY "Warning: balance rewrite failed, "
+014330                 "status " WS-ACCT-FILE-STATUS
+014340         END-IF
+014400         PERFORM 3000-WRITE-JOURNAL THRU 3000-EXIT
+014500         ADD 1 TO WS-ACCOUNTS-CREDITED
+014600     END-IF.
+014800 2100-EXIT.
+014900     EXIT.
+015000
+015100 3000-WRITE-JOURNAL.
+015200     MOVE ACCT-NUMBER         TO TL-ACCOUNT-NUMBER
+015300     MOVE WS-CURRENT-DATE     TO TL-TRAN-DATE
+015400     MOVE WS-CURRENT-TIME     TO TL-TRAN-TIME
+015500     MOVE "INTEREST"          TO TL-TRAN-TYPE
+015600     MOVE WS-INTEREST-AMOUNT  TO TL-AMOUNT
+015700     MOVE ACCT-BALANCE        TO TL-RESULT-BALANCE
+015800     WRITE TRANSACTION-LOG-RECORD
+015900     IF NOT WS-TRAN-OK
+016000         DISPLAY "Warning: journal write failed, status "
+016100             WS-TRAN-FILE-STATUS
+016200     END-IF.
+016300 3000-EXIT.
+016400     EXIT.
+016500
+016600 9999-END-OF-JOB.
+016700     CLOSE ACCOUNT-MASTER
+016800     CLOSE TRANSACTION-LOG
+016900     DISPLAY "Interest accrual complete. Accounts processed: "
+017000         WS-ACCOUNTS-PROCESSED
+017100     DISPLAY "Accounts credited with interest: "
+017200         WS-ACCOUNTS-CREDITED
+017250     DISPLAY "Accounts already credited this period: "
+017260         WS-ACCOUNTS-ALREADY-DONE
+017280     STOP RUN.
+017300 9999-EXIT.
+017400     EXIT.
