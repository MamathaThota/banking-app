@@ -0,0 +1,221 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. ACCT-STMT.
+000300 AUTHOR. R-HAVILAND.
+000400 INSTALLATION. RETAIL-BANKING-SYSTEMS.
+000500 DATE-WRITTEN. 2026-08-08.
+000600 DATE-COMPILED.
+000700*----------------------------------------------------------------
+000800* MODIFICATION HISTORY
+000900*----------------------------------------------------------------
+001000* 2026-08-08  RH   Original printable account statement. Takes
+001100*                  an account number and a date range, sorts
+001200*                  TRANSACTION-LOG the same way EOD-RECON does,
+001300*                  and prints each transaction in range with a
+001400*                  running balance (the journal already carries
+001500*                  the post-transaction balance on every record).
+001600*----------------------------------------------------------------
+001700
+001800 ENVIRONMENT DIVISION.
+001900 CONFIGURATION SECTION.
+002000 SOURCE-COMPUTER. IBM-370.
+002100 OBJECT-COMPUTER. IBM-370.
+002200
+002300 INPUT-OUTPUT SECTION.
+002400 FILE-CONTROL.
+002500     SELECT TRANSACTION-LOG ASSIGN TO TRANLOG
+002600         ORGANIZATION IS SEQUENTIAL
+002700         FILE STATUS IS WS-TRAN-FILE-STATUS.
+002800
+002900     SELECT SORT-WORK ASSIGN TO SRTWK01.
+003000
+003100     SELECT ACCOUNT-MASTER ASSIGN TO ACCTMSTR
+003200         ORGANIZATION IS INDEXED
+003300         ACCESS MODE IS DYNAMIC
+003400         RECORD KEY IS ACCT-NUMBER
+003500         FILE STATUS IS WS-ACCT-FILE-STATUS.
+003600
+003700     SELECT STATEMENT-REPORT ASSIGN TO STMTOUT
+003800         ORGANIZATION IS SEQUENTIAL
+003900         FILE STATUS IS WS-RPT-FILE-STATUS.
+004000
+004100 DATA DIVISION.
+004200 FILE SECTION.
+004300 FD  TRANSACTION-LOG
+004400     LABEL RECORDS ARE STANDARD.
+004500 COPY TRANREC.
+004600
+004700 SD  SORT-WORK.
+004800 01  SD-SORT-RECORD.
+004900     05  SD-ACCOUNT-NUMBER       PIC 9(10).
+005000     05  SD-TRAN-DATE            PIC 9(8).
+005100     05  SD-TRAN-TIME            PIC 9(8).
+005200     05  SD-TRAN-TYPE            PIC X(10).
+005300     05  SD-AMOUNT               PIC S9(9)V99  COMP-3.
+005400     05  SD-RESULT-BALANCE       PIC S9(9)V99  COMP-3.
+005500     05  FILLER                  PIC X(10).
+005600
+005700 FD  ACCOUNT-MASTER
+005800     LABEL RECORDS ARE STANDARD.
+005900 COPY ACCTREC.
+006000
+006100 FD  STATEMENT-REPORT
+006200     LABEL RECORDS ARE STANDARD.
+006300 01  STATEMENT-REPORT-LINE       PIC X(100).
+006400
+006500 WORKING-STORAGE SECTION.
+006600 01  WS-TRAN-FILE-STATUS     PIC X(02)  VALUE '00'.
+006700     88  WS-TRAN-OK                     VALUE '00'.
+006800 01  WS-ACCT-FILE-STATUS     PIC X(02)  VALUE '00'.
+006900     88  WS-ACCT-OK                     VALUE '00'.
+007000 01  WS-RPT-FILE-STATUS      PIC X(02)  VALUE '00'.
+007100     88  WS-RPT-OK                      VALUE '00'.
+007200
+007300 01  WS-SWITCHES.
+007400     05  WS-SORT-EOF-SW      PIC X(01)  VALUE 'N'.
+007500         88  WS-SORT-EOF                VALUE 'Y'.
+007600
+007700 01  WS-REQUESTED-ACCOUNT        PIC 9(10)   VALUE ZEROES.
+007800 01  WS-STATEMENT-FROM-DATE      PIC 9(08)   VALUE ZEROES.
+007900 01  WS-STATEMENT-TO-DATE        PIC 9(08)   VALUE ZEROES.
+008000 01  WS-LINE-COUNT               PIC 9(05) COMP VALUE 0.
+008100
+008200 01  WS-HEADING-LINE-1.
+008300     05  FILLER                  PIC X(40) VALUE
+008400         "ACCOUNT STATEMENT".
+008500
+008600 01  WS-HEADING-LINE-2.
+008700     05  FILLER                  PIC X(10) VALUE "ACCOUNT: ".
+008800     05  WS-H-ACCOUNT            PIC Z(9)9.
+008900     05  FILLER                  PIC X(4)  VALUE SPACES.
+009000     05  WS-H-NAME               PIC X(30).
+009100
+009200 01  WS-HEADING-LINE-3.
+009300     05  FILLER                  PIC X(12) VALUE "PERIOD: ".
+009400     05  WS-H-FROM-DATE          PIC 9(8).
+009500     05  FILLER                  PIC X(4)  VALUE " TO ".
+009600     05  WS-H-TO-DATE            PIC 9(8).
+009700
+009800 01  WS-COLUMN-HEADING-LINE.
+009900     05  FILLER                  PIC X(10) VALUE "DATE".
+010000     05  FILLER                  PIC X(10) VALUE "TIME".
+010100     05  FILLER                  PIC X(14) VALUE "TYPE".
+010200     05  FILLER                  PIC X(14) VALUE "AMOUNT".
+010300     05  FILLER                  PIC X(16) VALUE
+010310         "RUNNING BALANCE".
+010400
+010500 01  WS-DETAIL-LINE.
+010600     05  WS-D-DATE               PIC 9(8).
+010700     05  FILLER                  PIC X(2)  VALUE SPACES.
+010800     05  WS-D-TIME               PIC 9(8).
+010900     05  FILLER                  PIC X(2)  VALUE SPACES.
+011000     05  WS-D-TYPE               PIC X(12).
+011100     05  FILLER                  PIC X(2)  VALUE SPACES.
+011200     05  WS-D-AMOUNT             PIC -(7)9.99.
+011300     05  FILLER                  PIC X(2)  VALUE SPACES.
+011400     05  WS-D-BALANCE            PIC -(8)9.99.
+011500
+011600 01  WS-NO-ACTIVITY-LINE.
+011700     05  FILLER                  PIC X(40) VALUE
+011800         "NO TRANSACTIONS IN REQUESTED PERIOD".
+011900
+012000 PROCEDURE DIVISION.
+012100 0000-MAINLINE.
+012200     PERFORM 1000-INITIALIZE THRU 1000-EXIT
+012300     SORT SORT-WORK
+012400         ON ASCENDING KEY SD-ACCOUNT-NUMBER
+012500                          SD-TRAN-DATE
+012600                          SD-TRAN-TIME
+012700         USING TRANSACTION-LOG
+012800         OUTPUT PROCEDURE 3000-PRODUCE-STATEMENT THRU 3000-EXIT
+012900     PERFORM 9999-END-OF-JOB THRU 9999-EXIT.
+013000 0000-EXIT.
+013100     EXIT.
+013200
+013300 1000-INITIALIZE.
+013400     DISPLAY "Enter account number for statement: "
+013500     ACCEPT WS-REQUESTED-ACCOUNT
+013600     DISPLAY "Enter start date (YYYYMMDD): "
+013700     ACCEPT WS-STATEMENT-FROM-DATE
+013800     DISPLAY "Enter end date (YYYYMMDD): "
+013900     ACCEPT WS-STATEMENT-TO-DATE
+014000
+014100     OPEN INPUT ACCOUNT-MASTER
+014200     IF NOT WS-ACCT-OK
+014300         DISPLAY "Unable to open account master, status "
+014400             WS-ACCT-FILE-STATUS
+014500         STOP RUN
+014600     END-IF
+014700
+014800     OPEN OUTPUT STATEMENT-REPORT
+014900     IF NOT WS-RPT-OK
+015000         DISPLAY "Unable to open statement report, status "
+015100             WS-RPT-FILE-STATUS
+015200         STOP RUN
+015300     END-IF
+015400
+015500     MOVE WS-REQUESTED-ACCOUNT TO ACCT-NUMBER
+015600     READ ACCOUNT-MASTER
+015700         INVALID KEY
+015800             MOVE "ACCOUNT NOT ON FILE" TO ACCT-NAME
+015900     END-READ
+016000
+016100     MOVE WS-HEADING-LINE-1 TO STATEMENT-REPORT-LINE
+016200     WRITE STATEMENT-REPORT-LINE
+016300     MOVE WS-REQUESTED-ACCOUNT TO WS-H-ACCOUNT
+016400     MOVE ACCT-NAME            TO WS-H-NAME
+016500     MOVE WS-HEADING-LINE-2    TO STATEMENT-REPORT-LINE
+016600     WRITE STATEMENT-REPORT-LINE
+016700     MOVE WS-STATEMENT-FROM-DATE TO WS-H-FROM-DATE
+016800     MOVE WS-STATEMENT-TO-DATE   TO WS-H-TO-DATE
+016900     MOVE WS-HEADING-LINE-3      TO STATEMENT-REPORT-LINE
+017000     WRITE STATEMENT-REPORT-LINE
+017100     MOVE WS-COLUMN-HEADING-LINE TO STATEMENT-REPORT-LINE
+017200     WRITE STATEMENT-REPORT-LINE.
+017300 1000-EXIT.
+017400     EXIT.
+017500
+017600 3000-PRODUCE-STATEMENT.
+017700     RETURN SORT-WORK
+017800         AT END
+017900             SET WS-SORT-EOF TO TRUE
+018000     END-RETURN
+018100     PERFORM UNTIL WS-SORT-EOF
+018200         PERFORM 3100-PROCESS-SORTED-RECORD THRU 3100-EXIT
+018300         RETURN SORT-WORK
+018400             AT END
+018500                 SET WS-SORT-EOF TO TRUE
+018600         END-RETURN
+018700     END-PERFORM
+018800     IF WS-LINE-COUNT = 0
+018900         MOVE WS-NO-ACTIVITY-LINE TO STATEMENT-REPORT-LINE
+019000         WRITE STATEMENT-REPORT-LINE
+019100     END-IF.
+019200 3000-EXIT.
+019300     EXIT.
+019400
+019500 3100-PROCESS-SORTED-RECORD.
+019600     IF SD-ACCOUNT-NUMBER = WS-REQUESTED-ACCOUNT
+019700             AND SD-TRAN-DATE NOT LESS THAN
+019800                 WS-STATEMENT-FROM-DATE
+019900             AND SD-TRAN-DATE NOT GREATER THAN
+020000                 WS-STATEMENT-TO-DATE
+020100         MOVE SD-TRAN-DATE         TO WS-D-DATE
+020200         MOVE SD-TRAN-TIME         TO WS-D-TIME
+020300         MOVE SD-TRAN-TYPE         TO WS-D-TYPE
+020400         MOVE SD-AMOUNT            TO WS-D-AMOUNT
+020500         MOVE SD-RESULT-BALANCE    TO WS-D-BALANCE
+020600         MOVE WS-DETAIL-LINE       TO STATEMENT-REPORT-LINE
+020700         WRITE STATEMENT-REPORT-LINE
+020800         ADD 1 TO WS-LINE-COUNT
+020900     END-IF.
+021000 3100-EXIT.
+021100     EXIT.
+021200
+021300 9999-END-OF-JOB.
+021400     CLOSE ACCOUNT-MASTER
+021500     CLOSE STATEMENT-REPORT
+021600     DISPLAY "Statement complete. " WS-LINE-COUNT
+021700         " transaction(s) printed."
+021750     STOP RUN.
+021800 9999-EXIT.
+021900     EXIT.
